@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFCACHE.
+      *****************************************************************
+      *    CPFCACHE - INDEXED (VSAM KSDS) RESULT CACHE FOR THE CPF
+      *    SUBROUTINE, KEYED ON THE NORMALIZED 11-DIGIT CPF. MAIN ENTRY
+      *    LOOKS UP CPF-RAW AND, ON A HIT, FILLS IN CPF-RETURN,
+      *    CPF-REASON-CODE AND CPF-STATUS FROM THE CACHED RESULT
+      *    WITHOUT PAYING THE CHECK-DIGIT COST AGAIN. ENTRY
+      *    'CPFCACHESTORE' SAVES A FRESH RESULT AFTER A REAL CALL 'CPF'.
+      *    ENTRY 'CPFCACHEEOJ' CLOSES THE CACHE AT END OF JOB.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-CACHE-FILE ASSIGN TO "CPFCACHE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CACHE-CPF-KEY
+               FILE STATUS IS WS-CACHE-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CPF-CACHE-FILE.
+           COPY CPFCREC.
+       WORKING-STORAGE SECTION.
+       01 WS-CACHE-FILE-STATUS PIC X(02).
+       01 WS-CACHE-FILE-OPEN PIC X(01) VALUE 'N'.
+       01 WS-CPF-KEY PIC 9(11).
+       01 WS-NORM-REASON PIC 9(02).
+       01 WS-ABEND-MESSAGE PIC X(40).
+       01 WS-ABEND-STATUS PIC X(02).
+       LINKAGE SECTION.
+           COPY CPFIO.
+       01 CACHE-HIT-FLAG PIC X(01).
+       PROCEDURE DIVISION USING CPF-INPUT-OUTPUT CACHE-HIT-FLAG.
+           PERFORM ENSURE-CACHE-OPEN.
+           PERFORM LOOKUP-CACHE.
+           GOBACK.
+
+       ENSURE-CACHE-OPEN.
+           IF WS-CACHE-FILE-OPEN = 'N'
+               OPEN I-O CPF-CACHE-FILE
+               IF WS-CACHE-FILE-STATUS = '35'
+                   OPEN OUTPUT CPF-CACHE-FILE
+                   IF WS-CACHE-FILE-STATUS NOT = '00'
+                       MOVE 'CPF-CACHE-FILE OPEN OUTPUT FAILED'
+                           TO WS-ABEND-MESSAGE
+                       MOVE WS-CACHE-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9999-ABEND
+                   END-IF
+                   CLOSE CPF-CACHE-FILE
+                   OPEN I-O CPF-CACHE-FILE
+               END-IF
+               IF WS-CACHE-FILE-STATUS NOT = '00'
+                   MOVE 'CPF-CACHE-FILE OPEN I-O FAILED'
+                       TO WS-ABEND-MESSAGE
+                   MOVE WS-CACHE-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9999-ABEND
+               END-IF
+               MOVE 'Y' TO WS-CACHE-FILE-OPEN
+           END-IF.
+
+       LOOKUP-CACHE.
+           MOVE 'N' TO CACHE-HIT-FLAG.
+           CALL 'CPFNORM' USING BY REFERENCE CPF-RAW WS-CPF-KEY
+               WS-NORM-REASON.
+           IF WS-NORM-REASON = 0
+               MOVE WS-CPF-KEY TO CACHE-CPF-KEY
+               READ CPF-CACHE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO CACHE-HIT-FLAG
+                       MOVE CACHE-CPF-RETURN TO CPF-RETURN
+                       MOVE CACHE-CPF-REASON-CODE TO CPF-REASON-CODE
+                       MOVE CACHE-CPF-STATUS TO CPF-STATUS
+               END-READ
+           END-IF.
+           GOBACK.
+
+       ENTRY 'CPFCACHESTORE' USING CPF-INPUT-OUTPUT.
+           PERFORM ENSURE-CACHE-OPEN.
+           PERFORM STORE-CACHE.
+           GOBACK.
+
+       STORE-CACHE.
+           CALL 'CPFNORM' USING BY REFERENCE CPF-RAW WS-CPF-KEY
+               WS-NORM-REASON.
+           IF WS-NORM-REASON = 0
+               MOVE WS-CPF-KEY TO CACHE-CPF-KEY
+               MOVE CPF-RETURN TO CACHE-CPF-RETURN
+               MOVE CPF-REASON-CODE TO CACHE-CPF-REASON-CODE
+               MOVE CPF-STATUS TO CACHE-CPF-STATUS
+               WRITE CPF-CACHE-RECORD
+                   INVALID KEY
+                       REWRITE CPF-CACHE-RECORD
+                       IF WS-CACHE-FILE-STATUS NOT = '00'
+                           MOVE 'CPF-CACHE-FILE REWRITE FAILED'
+                               TO WS-ABEND-MESSAGE
+                           MOVE WS-CACHE-FILE-STATUS
+                               TO WS-ABEND-STATUS
+                           PERFORM 9999-ABEND
+                       END-IF
+               END-WRITE
+               IF WS-CACHE-FILE-STATUS NOT = '00'
+                   AND WS-CACHE-FILE-STATUS NOT = '22'
+                   MOVE 'CPF-CACHE-FILE WRITE FAILED'
+                       TO WS-ABEND-MESSAGE
+                   MOVE WS-CACHE-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9999-ABEND
+               END-IF
+           END-IF.
+           GOBACK.
+
+       ENTRY 'CPFCACHEEOJ'.
+           IF WS-CACHE-FILE-OPEN = 'Y'
+               CLOSE CPF-CACHE-FILE
+               MOVE 'N' TO WS-CACHE-FILE-OPEN
+           END-IF.
+           GOBACK.
+
+       9999-ABEND.
+      * THE CACHE STORES VALIDATION VERDICTS THAT LOOKUP-CACHE RETURNS
+      * DIRECTLY TO THE CALLER IN PLACE OF A FRESH CHECK-DIGIT RUN, SO
+      * A FAILED OPEN/WRITE HERE RISKS A SILENTLY CORRUPT OR MISSING
+      * CACHE RATHER THAN JUST A SLOWER RUN - STOP RATHER THAN LIMP ON.
+           DISPLAY 'CPFCACHE ABEND - ' WS-ABEND-MESSAGE
+               ' STATUS ' WS-ABEND-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
