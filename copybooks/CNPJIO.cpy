@@ -0,0 +1,25 @@
+      *****************************************************************
+      *    CNPJIO - CNPJ-INPUT-OUTPUT COMMUNICATION AREA
+      *    LAYOUT SHARED BY ALL CALLERS OF THE CNPJ SUBROUTINE, MIRRORING
+      *    CPFIO FOR THE 14-DIGIT COMPANY TAX ID. PASS THE ADDRESS OF
+      *    CNPJ-RAW BY REFERENCE; CNPJ-RETURN, CNPJ-STATUS AND
+      *    CNPJ-REASON-CODE ARE FILLED IN BY THE SUBROUTINE THROUGH THE
+      *    SAME CONTIGUOUS STORAGE.
+      *
+      *    CNPJ-RAW IS PIC X(18), NOT X(15) LIKE CPF-RAW - A MASKED
+      *    CNPJ ("99.999.999/9999-99") IS 18 CHARACTERS, UNLIKE A
+      *    MASKED CPF WHICH FITS 15. SIZING THIS TO CPF-RAW WOULD
+      *    TRUNCATE THE SECOND CHECK DIGIT OFF EVERY PUNCTUATED CNPJ.
+      *
+      *    CNPJ-REASON-CODE VALUES:
+      *        00  CNPJ VALID
+      *        01  WRONG LENGTH
+      *        02  NON-NUMERIC CHARACTERS
+      *        03  FIRST CHECK DIGIT MISMATCH
+      *        04  SECOND CHECK DIGIT MISMATCH
+      *****************************************************************
+       01  CNPJ-INPUT-OUTPUT.
+           05  CNPJ-RAW               PIC X(18).
+           05  CNPJ-RETURN            PIC X(01).
+           05  CNPJ-STATUS            PIC X(50).
+           05  CNPJ-REASON-CODE       PIC 9(02).
