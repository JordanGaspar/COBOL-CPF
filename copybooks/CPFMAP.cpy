@@ -0,0 +1,31 @@
+      *****************************************************************
+      *    CPFMAP - BMS SYMBOLIC MAP FOR THE CPFI TRANSACTION (CPFONL).
+      *    MAPSET CPFMAPS, MAP CPFMAP. GENERATED FROM THE BMS SOURCE
+      *    MAINTAINED ALONGSIDE THE CICS APPLICATION; KEPT HERE AS THE
+      *    COPY BOOK CPFONL COMPILES AGAINST.
+      *****************************************************************
+       01 CPFMAPI.
+           05 FILLER                  PIC X(12).
+           05 CPFNUML                 PIC S9(04) COMP.
+           05 CPFNUMF                 PIC X(01).
+           05 FILLER REDEFINES CPFNUMF.
+               10 CPFNUMA              PIC X(01).
+           05 CPFNUMI                 PIC X(15).
+           05 CPFRETL                 PIC S9(04) COMP.
+           05 CPFRETF                 PIC X(01).
+           05 FILLER REDEFINES CPFRETF.
+               10 CPFRETA              PIC X(01).
+           05 CPFRETI                 PIC X(01).
+           05 CPFSTATL                PIC S9(04) COMP.
+           05 CPFSTATF                PIC X(01).
+           05 FILLER REDEFINES CPFSTATF.
+               10 CPFSTATA             PIC X(01).
+           05 CPFSTATI                PIC X(50).
+       01 CPFMAPO REDEFINES CPFMAPI.
+           05 FILLER                  PIC X(12).
+           05 FILLER                  PIC X(03).
+           05 CPFNUMO                 PIC X(15).
+           05 FILLER                  PIC X(03).
+           05 CPFRETO                 PIC X(01).
+           05 FILLER                  PIC X(03).
+           05 CPFSTATO                PIC X(50).
