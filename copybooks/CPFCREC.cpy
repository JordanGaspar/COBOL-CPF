@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CPFCREC - RECORD LAYOUT FOR THE INDEXED CPF RESULT CACHE
+      *    (CPFCACHE.DAT, A VSAM KSDS KEYED ON THE NORMALIZED 11-DIGIT
+      *    CPF). HOLDS THE LAST VALIDATION RESULT FOR A GIVEN CPF SO A
+      *    BATCH RUN DOES NOT PAY THE FULL CHECK-DIGIT COST AGAIN FOR
+      *    A NUMBER IT HAS ALREADY SEEN.
+      *****************************************************************
+       01  CPF-CACHE-RECORD.
+           05  CACHE-CPF-KEY           PIC 9(11).
+           05  CACHE-CPF-RETURN        PIC X(01).
+           05  CACHE-CPF-REASON-CODE   PIC 9(02).
+           05  CACHE-CPF-STATUS        PIC X(50).
