@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    CPFOUT - ACCEPT/REJECT OUTPUT RECORD LAYOUT FOR CPFBATCH.
+      *    COPY WITH REPLACING TO GET A DISTINCT RECORD FOR EACH
+      *    OUTPUT FILE, E.G.
+      *        COPY CPFOUT REPLACING ==PREFIX-OUTPUT-RECORD==
+      *            BY ==ACC-OUTPUT-RECORD==
+      *            ==PREFIX-CPF-RAW== BY ==ACC-CPF-RAW==
+      *            ==PREFIX-CPF-RETURN== BY ==ACC-CPF-RETURN==
+      *            ==PREFIX-CPF-STATUS== BY ==ACC-CPF-STATUS==
+      *            ==PREFIX-CPF-REASON-CODE==
+      *                BY ==ACC-CPF-REASON-CODE==.
+      *****************************************************************
+       01 PREFIX-OUTPUT-RECORD.
+           05 PREFIX-CPF-RAW          PIC X(15).
+           05 PREFIX-CPF-RETURN       PIC X(01).
+           05 PREFIX-CPF-REASON-CODE  PIC 9(02).
+           05 PREFIX-CPF-STATUS       PIC X(50).
