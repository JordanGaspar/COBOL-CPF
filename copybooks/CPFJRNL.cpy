@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    CPFJRNL - AUDIT JOURNAL RECORD WRITTEN BY CPFLOG FOR EVERY
+      *    CPF CHECK, FOR COMPLIANCE/AUDITOR RECONCILIATION.
+      *****************************************************************
+       01 CPF-JOURNAL-RECORD.
+           05 JRNL-TIMESTAMP           PIC X(26).
+           05 JRNL-CALLING-PROGRAM     PIC X(08).
+           05 JRNL-CPF-RAW             PIC X(15).
+           05 JRNL-CPF-RETURN          PIC X(01).
+           05 JRNL-CPF-REASON-CODE     PIC 9(02).
+           05 JRNL-CPF-STATUS          PIC X(50).
