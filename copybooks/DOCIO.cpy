@@ -0,0 +1,28 @@
+      *****************************************************************
+      *    DOCIO - SHARED DOCUMENT-DISPATCH COMMUNICATION AREA. LETS A
+      *    CALLER HOLDING EITHER A CPF OR A CNPJ IN THE SAME INCOMING
+      *    FEED ROUTE THE RECORD TO CALL 'CPF' OR CALL 'CNPJ' THROUGH
+      *    ONE CALLING CONVENTION INSTEAD OF TWO. PASS THE ADDRESS OF
+      *    DOC-TYPE BY REFERENCE (THE WHOLE GROUP IS CONTIGUOUS, SAME
+      *    AS CPF-INPUT-OUTPUT); DOC-RETURN, DOC-STATUS AND
+      *    DOC-REASON-CODE ARE FILLED IN BY DOCDISP.
+      *
+      *    DOC-TYPE VALUES:
+      *        'F'     CPF  (PESSOA FISICA)  - 11-DIGIT INDIVIDUAL
+      *        'J'     CNPJ (PESSOA JURIDICA) - 14-DIGIT COMPANY
+      *        SPACE   UNKNOWN - DOCDISP DETECTS FROM THE DIGIT COUNT
+      *                IN DOC-RAW (11 DIGITS ROUTES TO CPF, 14 TO CNPJ)
+      *
+      *    DOC-REASON-CODE CARRIES WHATEVER CPF-REASON-CODE OR
+      *    CNPJ-REASON-CODE THE UNDERLYING SUBROUTINE RETURNED, EXCEPT
+      *    FOR CODE 09, WHICH MEANS DOCDISP COULD NOT TELL WHICH KIND
+      *    OF DOCUMENT THIS WAS.
+      *****************************************************************
+       01  DOC-INPUT-OUTPUT.
+           05  DOC-TYPE                PIC X(01).
+               88  DOC-TYPE-CPF            VALUE 'F'.
+               88  DOC-TYPE-CNPJ           VALUE 'J'.
+           05  DOC-RAW                 PIC X(15).
+           05  DOC-RETURN              PIC X(01).
+           05  DOC-STATUS              PIC X(50).
+           05  DOC-REASON-CODE         PIC 9(02).
