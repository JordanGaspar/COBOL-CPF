@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CPFTAB - TABLE OF REPEATED-DIGIT CPF SEQUENCES THAT PASS
+      *    CHECK-DIGIT ARITHMETIC BUT ARE NEVER ISSUED BY RECEITA
+      *    FEDERAL (000.000.000-00 THROUGH 999.999.999-99). VALUES
+      *    ARE LOADED THROUGH CPF-BLACKLIST-VALUES AND READ BACK AS
+      *    A TABLE THROUGH THE REDEFINES BELOW.
+      *****************************************************************
+       01 CPF-BLACKLIST-VALUES.
+           05 FILLER PIC 9(11) VALUE 00000000000.
+           05 FILLER PIC 9(11) VALUE 11111111111.
+           05 FILLER PIC 9(11) VALUE 22222222222.
+           05 FILLER PIC 9(11) VALUE 33333333333.
+           05 FILLER PIC 9(11) VALUE 44444444444.
+           05 FILLER PIC 9(11) VALUE 55555555555.
+           05 FILLER PIC 9(11) VALUE 66666666666.
+           05 FILLER PIC 9(11) VALUE 77777777777.
+           05 FILLER PIC 9(11) VALUE 88888888888.
+           05 FILLER PIC 9(11) VALUE 99999999999.
+       01 CPF-BLACKLIST-TABLE REDEFINES CPF-BLACKLIST-VALUES.
+           05 CPF-BLACKLIST-ENTRY PIC 9(11) OCCURS 10 TIMES.
