@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CPFIO - CPF-INPUT-OUTPUT COMMUNICATION AREA
+      *    LAYOUT SHARED BY ALL CALLERS OF THE CPF SUBROUTINE.
+      *    PASS THE ADDRESS OF CPF-RAW BY REFERENCE; CPF-RETURN,
+      *    CPF-STATUS AND CPF-REASON-CODE ARE FILLED IN BY THE
+      *    SUBROUTINE THROUGH THE SAME CONTIGUOUS STORAGE.
+      *
+      *    CPF-REASON-CODE VALUES:
+      *        00  CPF VALID
+      *        01  WRONG LENGTH
+      *        02  NON-NUMERIC CHARACTERS
+      *        03  FIRST CHECK DIGIT MISMATCH
+      *        04  SECOND CHECK DIGIT MISMATCH
+      *        05  BLACKLISTED ALL-SAME-DIGIT SEQUENCE
+      *****************************************************************
+       01  CPF-INPUT-OUTPUT.
+           05  CPF-RAW                PIC X(15).
+           05  CPF-RETURN             PIC X(01).
+           05  CPF-STATUS             PIC X(50).
+           05  CPF-REASON-CODE        PIC 9(02).
