@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    CPFCKPT - CPFBATCH CHECKPOINT RECORD. HOLDS THE INPUT
+      *    RECORD NUMBER OF THE LAST RECORD SUCCESSFULLY PROCESSED SO
+      *    A RESTART RUN CAN SKIP FORWARD PAST ALREADY-VALIDATED CPFS,
+      *    PLUS THE ACCEPT/REJECT SUBTOTALS AS OF THAT RECORD SO A
+      *    RESTART RUN'S END-OF-JOB SUMMARY RECONCILES WITH THE READ
+      *    COUNT INSTEAD OF ONLY COVERING RECORDS SINCE THE RESTART.
+      *****************************************************************
+       01 CPF-CHECKPOINT-RECORD.
+           05 CKPT-LAST-RECORD-NUM    PIC 9(09).
+           05 CKPT-RECORDS-ACCEPTED   PIC 9(09).
+           05 CKPT-RECORDS-REJECTED   PIC 9(09).
