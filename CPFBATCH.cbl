@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-IN-FILE ASSIGN TO "CPFIN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-IN-FILE-STATUS.
+           SELECT CPF-ACCEPT-FILE ASSIGN TO "CPFACC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+           SELECT CPF-REJECT-FILE ASSIGN TO "CPFREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+           SELECT CPF-CHECKPOINT-FILE ASSIGN TO "CPFCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CPF-IN-FILE.
+       01 CPF-IN-RECORD PIC X(15).
+       FD CPF-CHECKPOINT-FILE.
+           COPY CPFCKPT.
+       FD CPF-ACCEPT-FILE.
+           COPY CPFOUT REPLACING ==PREFIX-OUTPUT-RECORD==
+               BY ==ACC-OUTPUT-RECORD==
+               ==PREFIX-CPF-RAW== BY ==ACC-CPF-RAW==
+               ==PREFIX-CPF-RETURN== BY ==ACC-CPF-RETURN==
+               ==PREFIX-CPF-REASON-CODE== BY ==ACC-CPF-REASON-CODE==
+               ==PREFIX-CPF-STATUS== BY ==ACC-CPF-STATUS==.
+       FD CPF-REJECT-FILE.
+           COPY CPFOUT REPLACING ==PREFIX-OUTPUT-RECORD==
+               BY ==REJ-OUTPUT-RECORD==
+               ==PREFIX-CPF-RAW== BY ==REJ-CPF-RAW==
+               ==PREFIX-CPF-RETURN== BY ==REJ-CPF-RETURN==
+               ==PREFIX-CPF-REASON-CODE== BY ==REJ-CPF-REASON-CODE==
+               ==PREFIX-CPF-STATUS== BY ==REJ-CPF-STATUS==.
+       WORKING-STORAGE SECTION.
+       01 WS-IN-FILE-STATUS PIC X(02).
+       01 WS-ACC-FILE-STATUS PIC X(02).
+       01 WS-REJ-FILE-STATUS PIC X(02).
+       01 WS-CKPT-FILE-STATUS PIC X(02).
+       01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+       01 WS-COUNTERS.
+           05 WS-RECORDS-READ PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-ACCEPTED PIC 9(09) VALUE ZERO.
+           05 WS-RECORDS-REJECTED PIC 9(09) VALUE ZERO.
+       01 WS-CALLING-PROGRAM PIC X(08) VALUE 'CPFBATCH'.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(05) VALUE 100.
+       01 WS-RESTART-MODE PIC X(01) VALUE 'N'.
+       01 WS-RESTART-TARGET PIC 9(09) VALUE ZERO.
+       01 WS-PARM PIC X(20).
+       01 WS-CACHE-HIT PIC X(01).
+       01 WS-ABEND-MESSAGE PIC X(40).
+       01 WS-ABEND-STATUS PIC X(02).
+       COPY CPFIO.
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0500-GET-RESTART-PARM.
+           PERFORM 1000-OPEN-FILES.
+           IF WS-RESTART-MODE = 'Y'
+               PERFORM 1500-SKIP-TO-CHECKPOINT
+           END-IF.
+           PERFORM 2000-PROCESS-FILE UNTIL WS-EOF-SWITCH = 'Y'.
+           PERFORM 3000-CLOSE-FILES.
+           DISPLAY 'CPFBATCH READ     : ' WS-RECORDS-READ.
+           DISPLAY 'CPFBATCH ACCEPTED : ' WS-RECORDS-ACCEPTED.
+           DISPLAY 'CPFBATCH REJECTED : ' WS-RECORDS-REJECTED.
+           STOP RUN.
+
+       0500-GET-RESTART-PARM.
+      * A FIRST COMMAND-LINE ARGUMENT OF RESTART RESUMES AFTER THE
+      * LAST RECORD NUMBER SAVED IN THE CHECKPOINT FILE INSTEAD OF
+      * REPROCESSING THE WHOLE INPUT FILE FROM RECORD ONE.
+           MOVE SPACES TO WS-PARM.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM FROM ARGUMENT-VALUE.
+           IF WS-PARM(1:7) = 'RESTART'
+               MOVE 'Y' TO WS-RESTART-MODE
+           END-IF.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CPF-IN-FILE.
+           IF WS-IN-FILE-STATUS NOT = '00'
+               MOVE 'CPF-IN-FILE OPEN FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-IN-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           IF WS-RESTART-MODE = 'Y'
+               OPEN EXTEND CPF-ACCEPT-FILE
+               IF WS-ACC-FILE-STATUS = '35'
+                   OPEN OUTPUT CPF-ACCEPT-FILE
+               END-IF
+               OPEN EXTEND CPF-REJECT-FILE
+               IF WS-REJ-FILE-STATUS = '35'
+                   OPEN OUTPUT CPF-REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CPF-ACCEPT-FILE
+               OPEN OUTPUT CPF-REJECT-FILE
+           END-IF.
+           IF WS-ACC-FILE-STATUS NOT = '00'
+               MOVE 'CPF-ACCEPT-FILE OPEN FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-ACC-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           IF WS-REJ-FILE-STATUS NOT = '00'
+               MOVE 'CPF-REJECT-FILE OPEN FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-REJ-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+
+       1500-SKIP-TO-CHECKPOINT.
+           OPEN INPUT CPF-CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS = '00'
+               READ CPF-CHECKPOINT-FILE
+                   AT END
+                       MOVE 'CPF-CHECKPOINT-FILE READ - NO RECORD'
+                           TO WS-ABEND-MESSAGE
+                       MOVE WS-CKPT-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9999-ABEND
+                   NOT AT END
+                       IF WS-CKPT-FILE-STATUS NOT = '00'
+                           MOVE 'CPF-CHECKPOINT-FILE READ FAILED'
+                               TO WS-ABEND-MESSAGE
+                           MOVE WS-CKPT-FILE-STATUS TO WS-ABEND-STATUS
+                           PERFORM 9999-ABEND
+                       END-IF
+                       MOVE CKPT-LAST-RECORD-NUM TO WS-RESTART-TARGET
+                       MOVE CKPT-RECORDS-ACCEPTED
+                           TO WS-RECORDS-ACCEPTED
+                       MOVE CKPT-RECORDS-REJECTED
+                           TO WS-RECORDS-REJECTED
+               END-READ
+               CLOSE CPF-CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-FILE-STATUS NOT = '35'
+                   MOVE 'CPF-CHECKPOINT-FILE OPEN FAILED'
+                       TO WS-ABEND-MESSAGE
+                   MOVE WS-CKPT-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9999-ABEND
+               END-IF
+           END-IF.
+           PERFORM UNTIL WS-RECORDS-READ >= WS-RESTART-TARGET
+                   OR WS-EOF-SWITCH = 'Y'
+               READ CPF-IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-PERFORM.
+
+       2000-PROCESS-FILE.
+           READ CPF-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM 2100-VALIDATE-ONE-CPF
+           END-READ.
+
+       2100-VALIDATE-ONE-CPF.
+           ADD 1 TO WS-RECORDS-READ.
+           MOVE CPF-IN-RECORD TO CPF-RAW.
+           CALL 'CPFCACHE' USING BY REFERENCE CPF-INPUT-OUTPUT
+               BY REFERENCE WS-CACHE-HIT.
+           IF WS-CACHE-HIT = 'Y'
+               CALL 'CPFLOGCACHED' USING BY REFERENCE CPF-RAW
+                   BY CONTENT WS-CALLING-PROGRAM
+           ELSE
+               CALL 'CPFLOG' USING BY REFERENCE CPF-RAW
+                   BY CONTENT WS-CALLING-PROGRAM
+               CALL 'CPFCACHESTORE' USING BY REFERENCE CPF-INPUT-OUTPUT
+           END-IF.
+           IF CPF-RETURN = 'A'
+               ADD 1 TO WS-RECORDS-ACCEPTED
+               MOVE CPF-RAW TO ACC-CPF-RAW
+               MOVE CPF-RETURN TO ACC-CPF-RETURN
+               MOVE CPF-REASON-CODE TO ACC-CPF-REASON-CODE
+               MOVE CPF-STATUS TO ACC-CPF-STATUS
+               WRITE ACC-OUTPUT-RECORD
+               IF WS-ACC-FILE-STATUS NOT = '00'
+                   MOVE 'CPF-ACCEPT-FILE WRITE FAILED'
+                       TO WS-ABEND-MESSAGE
+                   MOVE WS-ACC-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9999-ABEND
+               END-IF
+           ELSE
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE CPF-RAW TO REJ-CPF-RAW
+               MOVE CPF-RETURN TO REJ-CPF-RETURN
+               MOVE CPF-REASON-CODE TO REJ-CPF-REASON-CODE
+               MOVE CPF-STATUS TO REJ-CPF-STATUS
+               WRITE REJ-OUTPUT-RECORD
+               IF WS-REJ-FILE-STATUS NOT = '00'
+                   MOVE 'CPF-REJECT-FILE WRITE FAILED'
+                       TO WS-ABEND-MESSAGE
+                   MOVE WS-REJ-FILE-STATUS TO WS-ABEND-STATUS
+                   PERFORM 9999-ABEND
+               END-IF
+           END-IF.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 2200-WRITE-CHECKPOINT
+           END-IF.
+
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CPF-CHECKPOINT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               MOVE 'CPF-CHECKPOINT-FILE OPEN FAILED'
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-CKPT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           MOVE WS-RECORDS-READ TO CKPT-LAST-RECORD-NUM.
+           MOVE WS-RECORDS-ACCEPTED TO CKPT-RECORDS-ACCEPTED.
+           MOVE WS-RECORDS-REJECTED TO CKPT-RECORDS-REJECTED.
+           WRITE CPF-CHECKPOINT-RECORD.
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               MOVE 'CPF-CHECKPOINT-FILE WRITE FAILED'
+                   TO WS-ABEND-MESSAGE
+               MOVE WS-CKPT-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           CLOSE CPF-CHECKPOINT-FILE.
+
+       3000-CLOSE-FILES.
+           CLOSE CPF-IN-FILE.
+           CLOSE CPF-ACCEPT-FILE.
+           CLOSE CPF-REJECT-FILE.
+           CALL 'CPFLOGEOJ'.
+           CALL 'CPFCACHEEOJ'.
+
+       9999-ABEND.
+           DISPLAY 'CPFBATCH ABEND - ' WS-ABEND-MESSAGE
+               ' STATUS ' WS-ABEND-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
