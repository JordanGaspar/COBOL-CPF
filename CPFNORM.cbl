@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFNORM.
+      *****************************************************************
+      *    CPFNORM - SHARED NORMALIZATION/MASKING ROUTINE FOR CPF
+      *    NUMBERS. MAIN ENTRY POINT STRIPS DOTS, DASHES AND PADDING
+      *    FROM A 15-BYTE RAW FIELD DOWN TO A CLEAN 11-DIGIT NUMBER.
+      *    ENTRY 'CPFMASK' DOES THE REVERSE, FORMATTING A CLEAN
+      *    11-DIGIT NUMBER BACK INTO ddd.ddd.ddd-dd FOR REPORTS.
+      *
+      *    NORM-REASON VALUES ON RETURN FROM THE MAIN ENTRY:
+      *        00  OK, NORM-CLEAN CONTAINS A CLEAN 11-DIGIT NUMBER
+      *        01  WRONG LENGTH (FEWER OR MORE THAN 11 DIGITS FOUND)
+      *        02  NON-NUMERIC CHARACTERS OTHER THAN . - OR SPACE
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WORK.
+           05 WS-POS PIC 9(02).
+           05 WS-COUNT PIC 9(02).
+           05 WS-CHAR PIC X(01).
+           05 WS-BAD-CHAR-FOUND PIC X(01).
+       01 WS-CLEAN-DIGITS.
+           05 WS-CLEAN-DIGIT PIC 9 OCCURS 11 TIMES.
+       01 WS-MASK-DIGITS REDEFINES WS-CLEAN-DIGITS.
+           05 WS-MASK-DIGIT PIC 9 OCCURS 11 TIMES.
+       LINKAGE SECTION.
+       01 NORM-RAW PIC X(15).
+       01 NORM-CLEAN PIC 9(11).
+       01 NORM-REASON PIC 9(02).
+       01 MASK-CLEAN PIC 9(11).
+       01 MASK-OUT PIC X(14).
+       PROCEDURE DIVISION USING NORM-RAW NORM-CLEAN NORM-REASON.
+           PERFORM NORMALIZE-CPF.
+           GOBACK.
+
+       NORMALIZE-CPF.
+           MOVE ZERO TO NORM-CLEAN.
+           MOVE ZERO TO NORM-REASON.
+           MOVE ZERO TO WS-COUNT.
+           MOVE SPACE TO WS-BAD-CHAR-FOUND.
+           PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 15
+               MOVE NORM-RAW(WS-POS:1) TO WS-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CHAR = '.' OR WS-CHAR = '-'
+                            OR WS-CHAR = SPACE
+                       CONTINUE
+                   WHEN WS-CHAR >= '0' AND WS-CHAR <= '9'
+                       ADD 1 TO WS-COUNT
+                       IF WS-COUNT <= 11
+                           MOVE WS-CHAR TO WS-CLEAN-DIGIT(WS-COUNT)
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-BAD-CHAR-FOUND
+               END-EVALUATE
+           END-PERFORM.
+           IF WS-BAD-CHAR-FOUND = 'Y'
+               MOVE 2 TO NORM-REASON
+           ELSE
+               IF WS-COUNT NOT = 11
+                   MOVE 1 TO NORM-REASON
+               ELSE
+                   MOVE WS-CLEAN-DIGITS TO NORM-CLEAN
+               END-IF
+           END-IF.
+           GOBACK.
+
+       ENTRY 'CPFMASK' USING MASK-CLEAN MASK-OUT.
+           PERFORM MASK-CPF.
+           GOBACK.
+
+       MASK-CPF.
+           MOVE MASK-CLEAN TO WS-MASK-DIGITS.
+           MOVE SPACES TO MASK-OUT.
+           STRING WS-MASK-DIGIT(1) WS-MASK-DIGIT(2) WS-MASK-DIGIT(3)
+                   '.'
+                   WS-MASK-DIGIT(4) WS-MASK-DIGIT(5) WS-MASK-DIGIT(6)
+                   '.'
+                   WS-MASK-DIGIT(7) WS-MASK-DIGIT(8) WS-MASK-DIGIT(9)
+                   '-'
+                   WS-MASK-DIGIT(10) WS-MASK-DIGIT(11)
+               DELIMITED BY SIZE INTO MASK-OUT
+           END-STRING.
