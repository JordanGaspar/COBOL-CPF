@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFONL.
+      *****************************************************************
+      *    CPFONL - CICS PSEUDO-CONVERSATIONAL TRANSACTION (TRANSID
+      *    CPFI) FOR A CSR TO TYPE IN ONE CPF AND GET AN IMMEDIATE
+      *    ACCEPT/REJECT ANSWER ON A 3270 SCREEN, USING THE SAME
+      *    CPF-INPUT-OUTPUT GROUP AND CALL 'CPF' CONVENTION TEST.CBL
+      *    AND CPFBATCH USE.
+      *
+      *    NOTE: THIS DIALECT (EXEC CICS) IS NOT PARSEABLE BY THE
+      *    GNUCOBOL BUILD USED IN THIS SANDBOX (NO CICS TRANSLATOR).
+      *    DESK-CHECKED AGAINST STANDARD CICS COBOL CODING RULES.
+      *
+      *    AUDIT TRAIL: A CICS TASK MUST NOT ISSUE NATIVE OPEN/WRITE
+      *    VERBS AGAINST A SEQUENTIAL DATASET THE WAY CPFLOG DOES FOR
+      *    BATCH CALLERS (CICS OWNS FILE ACCESS FOR ANYTHING RUNNING
+      *    UNDER IT). THIS PROGRAM THEREFORE CALLS 'CPF' DIRECTLY FOR
+      *    THE CHECK-DIGIT RESULT AND WRITES ITS OWN AUDIT RECORD
+      *    THROUGH EXEC CICS WRITEQ TD TO THE CPFJ TRANSIENT DATA
+      *    QUEUE, WHICH AN EXTRAPARTITION TDQ DEFINITION DRAINS INTO
+      *    THE SAME CPFJRNL.DAT COMPLIANCE JOURNAL CPFLOG WRITES FOR
+      *    BATCH RUNS - NOT A CALL 'CPFLOG', WHICH WOULD RUN NATIVE
+      *    COBOL FILE I/O UNDER CICS CONTROL.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CPFMAP.
+       COPY CPFIO.
+       COPY CPFJRNL.
+       01 WS-CALLING-PROGRAM PIC X(08) VALUE 'CPFONL'.
+       01 WS-RESP PIC S9(08) COMP.
+       01 WS-ABSTIME PIC S9(15) COMP-3.
+       01 WS-JRNL-DATE PIC X(08).
+       01 WS-JRNL-TIME PIC X(06).
+       LINKAGE SECTION.
+       01 DFHCOMMAREA PIC X(01).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE AID
+               CLEAR(9000-END-TRANSACTION)
+               PF3(9000-END-TRANSACTION)
+           END-EXEC.
+           EXEC CICS RECEIVE MAP('CPFMAP') MAPSET('CPFMAPS')
+               INTO(CPFMAPI)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               PERFORM 1000-SEND-INITIAL-MAP
+           ELSE
+               PERFORM 2000-VALIDATE-AND-DISPLAY
+           END-IF.
+           EXEC CICS RETURN TRANSID('CPFI') END-EXEC.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO CPFMAPO.
+           EXEC CICS SEND MAP('CPFMAP') MAPSET('CPFMAPS')
+               ERASE
+           END-EXEC.
+
+       2000-VALIDATE-AND-DISPLAY.
+           MOVE CPFNUMI TO CPF-RAW.
+           CALL 'CPF' USING BY REFERENCE CPF-RAW.
+           PERFORM 2100-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO CPFMAPO.
+           MOVE CPF-RAW TO CPFNUMO.
+           MOVE CPF-RETURN TO CPFRETO.
+           MOVE CPF-STATUS TO CPFSTATO.
+           EXEC CICS SEND MAP('CPFMAP') MAPSET('CPFMAPS')
+               FROM(CPFMAPO)
+               DATAONLY
+           END-EXEC.
+
+       2100-WRITE-AUDIT-RECORD.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-JRNL-DATE)
+               TIME(WS-JRNL-TIME)
+           END-EXEC.
+           STRING WS-JRNL-DATE WS-JRNL-TIME DELIMITED BY SIZE
+               INTO JRNL-TIMESTAMP.
+           MOVE WS-CALLING-PROGRAM TO JRNL-CALLING-PROGRAM.
+           MOVE CPF-RAW TO JRNL-CPF-RAW.
+           MOVE CPF-RETURN TO JRNL-CPF-RETURN.
+           MOVE CPF-REASON-CODE TO JRNL-CPF-REASON-CODE.
+           MOVE CPF-STATUS TO JRNL-CPF-STATUS.
+           EXEC CICS WRITEQ TD QUEUE('CPFJ')
+               FROM(CPF-JOURNAL-RECORD)
+               LENGTH(LENGTH OF CPF-JOURNAL-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               EXEC CICS SEND TEXT
+                   FROM('CPF AUDIT TRAIL WRITE FAILED')
+                   ERASE FREEKB
+               END-EXEC
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+       9000-END-TRANSACTION.
+           EXEC CICS SEND TEXT FROM('CPF LOOKUP ENDED')
+               ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
