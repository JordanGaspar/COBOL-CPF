@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DOCDISP.
+      *****************************************************************
+      *    DOCDISP - ROUTES A DOC-INPUT-OUTPUT RECORD TO CALL 'CPF' OR
+      *    CALL 'CNPJ' BASED ON DOC-TYPE, OR, WHEN DOC-TYPE IS NOT SET,
+      *    BY COUNTING THE DIGITS IN DOC-RAW (11 DIGITS IS A CPF, 14 IS
+      *    A CNPJ). LETS A MIXED COUNTERPARTY FEED CALL ONE PROGRAM
+      *    INSTEAD OF HAND-CODING THE CPF/CNPJ DECISION AT EVERY CALL
+      *    SITE.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CPFIO.
+       COPY CNPJIO.
+       01 WS-WORK.
+           05 WS-POS PIC 9(02).
+           05 WS-DIGIT-COUNT PIC 9(02).
+           05 WS-CHAR PIC X(01).
+       LINKAGE SECTION.
+           COPY DOCIO.
+       PROCEDURE DIVISION USING DOC-INPUT-OUTPUT.
+           INITIALIZE DOC-RETURN DOC-STATUS DOC-REASON-CODE.
+           EVALUATE TRUE
+               WHEN DOC-TYPE-CPF
+                   PERFORM DISPATCH-TO-CPF
+               WHEN DOC-TYPE-CNPJ
+                   PERFORM DISPATCH-TO-CNPJ
+               WHEN OTHER
+                   PERFORM DISPATCH-BY-DIGIT-COUNT
+           END-EVALUATE.
+           GOBACK.
+
+       DISPATCH-BY-DIGIT-COUNT.
+           PERFORM COUNT-DOC-RAW-DIGITS.
+           EVALUATE WS-DIGIT-COUNT
+               WHEN 11
+                   PERFORM DISPATCH-TO-CPF
+               WHEN 14
+                   PERFORM DISPATCH-TO-CNPJ
+               WHEN OTHER
+                   MOVE 'R' TO DOC-RETURN
+                   MOVE 'INVALID - CANNOT DETERMINE DOCUMENT TYPE'
+                       TO DOC-STATUS
+                   MOVE 9 TO DOC-REASON-CODE
+           END-EVALUATE.
+
+       COUNT-DOC-RAW-DIGITS.
+           MOVE ZERO TO WS-DIGIT-COUNT.
+           PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 15
+               MOVE DOC-RAW(WS-POS:1) TO WS-CHAR
+               IF WS-CHAR >= '0' AND WS-CHAR <= '9'
+                   ADD 1 TO WS-DIGIT-COUNT
+               END-IF
+           END-PERFORM.
+
+       DISPATCH-TO-CPF.
+           MOVE DOC-RAW TO CPF-RAW.
+           CALL 'CPF' USING BY REFERENCE CPF-RAW.
+           MOVE CPF-RETURN TO DOC-RETURN.
+           MOVE CPF-STATUS TO DOC-STATUS.
+           MOVE CPF-REASON-CODE TO DOC-REASON-CODE.
+
+       DISPATCH-TO-CNPJ.
+           MOVE DOC-RAW TO CNPJ-RAW.
+           CALL 'CNPJ' USING BY REFERENCE CNPJ-RAW.
+           MOVE CNPJ-RETURN TO DOC-RETURN.
+           MOVE CNPJ-STATUS TO DOC-STATUS.
+           MOVE CNPJ-REASON-CODE TO DOC-REASON-CODE.
