@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPF.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CPF-CLEAN PIC 9(11).
+       01 WS-CPF-DIGITS REDEFINES WS-CPF-CLEAN.
+           05 WS-CPF-DIGIT PIC 9 OCCURS 11 TIMES.
+       01 WS-WORK.
+           05 WS-SUM PIC 9(05).
+           05 WS-REM PIC 9(02).
+           05 WS-DV PIC 9(01).
+           05 WS-IDX PIC 9(02).
+           05 WS-NORM-REASON PIC 9(02).
+       COPY CPFTAB.
+       LINKAGE SECTION.
+           COPY CPFIO.
+       PROCEDURE DIVISION USING CPF-INPUT-OUTPUT.
+           INITIALIZE CPF-RETURN CPF-STATUS CPF-REASON-CODE.
+           PERFORM CLEAN-CPF-RAW.
+           IF CPF-RETURN = SPACE
+               PERFORM VALIDATE-NOT-BLACKLISTED
+           END-IF.
+           IF CPF-RETURN = SPACE
+               PERFORM VALIDATE-FIRST-CHECK-DIGIT
+           END-IF.
+           IF CPF-RETURN = SPACE
+               PERFORM VALIDATE-SECOND-CHECK-DIGIT
+           END-IF.
+           IF CPF-RETURN = SPACE
+               MOVE 'A' TO CPF-RETURN
+               MOVE 'CPF VALID' TO CPF-STATUS
+               MOVE 0 TO CPF-REASON-CODE
+           END-IF.
+           GOBACK.
+
+       CLEAN-CPF-RAW.
+      * STRIP DOTS, DASHES AND PADDING SO MASKED AND UNMASKED
+      * CPF-RAW VALUES BOTH REDUCE TO AN 11-DIGIT NUMBER. SHARED WITH
+      * CPFONL AND ANY OTHER CALLER VIA THE CPFNORM ROUTINE.
+           CALL 'CPFNORM' USING BY REFERENCE CPF-RAW WS-CPF-CLEAN
+               WS-NORM-REASON.
+           EVALUATE WS-NORM-REASON
+               WHEN 1
+                   MOVE 'R' TO CPF-RETURN
+                   MOVE 'INVALID - INCORRECT LENGTH' TO CPF-STATUS
+                   MOVE 1 TO CPF-REASON-CODE
+               WHEN 2
+                   MOVE 'R' TO CPF-RETURN
+                   MOVE 'INVALID - NON-NUMERIC CHARACTERS' TO CPF-STATUS
+                   MOVE 2 TO CPF-REASON-CODE
+           END-EVALUATE.
+
+       VALIDATE-NOT-BLACKLISTED.
+      * REJECT REPEATED-DIGIT SEQUENCES THAT PASS CHECK-DIGIT MATH
+      * BUT ARE NEVER ISSUED BY RECEITA FEDERAL.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               IF WS-CPF-CLEAN = CPF-BLACKLIST-ENTRY(WS-IDX)
+                   MOVE 'R' TO CPF-RETURN
+                   MOVE 'INVALID - BLACKLISTED REPEATED-DIGIT'
+                       TO CPF-STATUS
+                   MOVE 5 TO CPF-REASON-CODE
+               END-IF
+           END-PERFORM.
+
+       VALIDATE-FIRST-CHECK-DIGIT.
+           MOVE ZERO TO WS-SUM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+               COMPUTE WS-SUM = WS-SUM +
+                   (WS-CPF-DIGIT(WS-IDX) * (11 - WS-IDX))
+           END-PERFORM.
+           COMPUTE WS-REM = FUNCTION MOD(WS-SUM, 11).
+           IF WS-REM < 2
+               MOVE 0 TO WS-DV
+           ELSE
+               COMPUTE WS-DV = 11 - WS-REM
+           END-IF.
+           IF WS-DV NOT = WS-CPF-DIGIT(10)
+               MOVE 'R' TO CPF-RETURN
+               MOVE 'INVALID - FIRST CHECK DIGIT MISMATCH' TO CPF-STATUS
+               MOVE 3 TO CPF-REASON-CODE
+           END-IF.
+
+       VALIDATE-SECOND-CHECK-DIGIT.
+           MOVE ZERO TO WS-SUM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 10
+               COMPUTE WS-SUM = WS-SUM +
+                   (WS-CPF-DIGIT(WS-IDX) * (12 - WS-IDX))
+           END-PERFORM.
+           COMPUTE WS-REM = FUNCTION MOD(WS-SUM, 11).
+           IF WS-REM < 2
+               MOVE 0 TO WS-DV
+           ELSE
+               COMPUTE WS-DV = 11 - WS-REM
+           END-IF.
+           IF WS-DV NOT = WS-CPF-DIGIT(11)
+               MOVE 'R' TO CPF-RETURN
+               MOVE 'INVALID - SECOND CHECK DIGIT MISMATCH'
+                   TO CPF-STATUS
+               MOVE 4 TO CPF-REASON-CODE
+           END-IF.
