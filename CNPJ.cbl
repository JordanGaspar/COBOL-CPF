@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNPJ.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CNPJ-CLEAN PIC 9(14).
+       01 WS-CNPJ-DIGITS REDEFINES WS-CNPJ-CLEAN.
+           05 WS-CNPJ-DIGIT PIC 9 OCCURS 14 TIMES.
+       01 WS-WORK.
+           05 WS-SUM PIC 9(05).
+           05 WS-REM PIC 9(02).
+           05 WS-DV PIC 9(01).
+           05 WS-IDX PIC 9(02).
+           05 WS-POS PIC 9(02).
+           05 WS-COUNT PIC 9(02).
+           05 WS-CHAR PIC X(01).
+           05 WS-BAD-CHAR-FOUND PIC X(01).
+       01 WS-FIRST-WEIGHTS.
+           05 FILLER PIC 9(01) VALUE 5.
+           05 FILLER PIC 9(01) VALUE 4.
+           05 FILLER PIC 9(01) VALUE 3.
+           05 FILLER PIC 9(01) VALUE 2.
+           05 FILLER PIC 9(01) VALUE 9.
+           05 FILLER PIC 9(01) VALUE 8.
+           05 FILLER PIC 9(01) VALUE 7.
+           05 FILLER PIC 9(01) VALUE 6.
+           05 FILLER PIC 9(01) VALUE 5.
+           05 FILLER PIC 9(01) VALUE 4.
+           05 FILLER PIC 9(01) VALUE 3.
+           05 FILLER PIC 9(01) VALUE 2.
+       01 WS-FIRST-WEIGHT-TABLE REDEFINES WS-FIRST-WEIGHTS.
+           05 WS-FIRST-WEIGHT PIC 9(01) OCCURS 12 TIMES.
+       01 WS-SECOND-WEIGHTS.
+           05 FILLER PIC 9(01) VALUE 6.
+           05 FILLER PIC 9(01) VALUE 5.
+           05 FILLER PIC 9(01) VALUE 4.
+           05 FILLER PIC 9(01) VALUE 3.
+           05 FILLER PIC 9(01) VALUE 2.
+           05 FILLER PIC 9(01) VALUE 9.
+           05 FILLER PIC 9(01) VALUE 8.
+           05 FILLER PIC 9(01) VALUE 7.
+           05 FILLER PIC 9(01) VALUE 6.
+           05 FILLER PIC 9(01) VALUE 5.
+           05 FILLER PIC 9(01) VALUE 4.
+           05 FILLER PIC 9(01) VALUE 3.
+           05 FILLER PIC 9(01) VALUE 2.
+       01 WS-SECOND-WEIGHT-TABLE REDEFINES WS-SECOND-WEIGHTS.
+           05 WS-SECOND-WEIGHT PIC 9(01) OCCURS 13 TIMES.
+       LINKAGE SECTION.
+           COPY CNPJIO.
+       PROCEDURE DIVISION USING CNPJ-INPUT-OUTPUT.
+           INITIALIZE CNPJ-RETURN CNPJ-STATUS CNPJ-REASON-CODE.
+           PERFORM CLEAN-CNPJ-RAW.
+           IF CNPJ-RETURN = SPACE
+               PERFORM VALIDATE-FIRST-CHECK-DIGIT
+           END-IF.
+           IF CNPJ-RETURN = SPACE
+               PERFORM VALIDATE-SECOND-CHECK-DIGIT
+           END-IF.
+           IF CNPJ-RETURN = SPACE
+               MOVE 'A' TO CNPJ-RETURN
+               MOVE 'CNPJ VALID' TO CNPJ-STATUS
+               MOVE 0 TO CNPJ-REASON-CODE
+           END-IF.
+           GOBACK.
+
+       CLEAN-CNPJ-RAW.
+      * STRIP DOTS, SLASHES, DASHES AND PADDING SO MASKED AND
+      * UNMASKED CNPJ-RAW VALUES BOTH REDUCE TO A 14-DIGIT NUMBER.
+           MOVE ZERO TO WS-CNPJ-CLEAN.
+           MOVE ZERO TO WS-COUNT.
+           MOVE SPACE TO WS-BAD-CHAR-FOUND.
+           PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 18
+               MOVE CNPJ-RAW(WS-POS:1) TO WS-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CHAR = '.' OR WS-CHAR = '-'
+                            OR WS-CHAR = '/' OR WS-CHAR = SPACE
+                       CONTINUE
+                   WHEN WS-CHAR >= '0' AND WS-CHAR <= '9'
+                       ADD 1 TO WS-COUNT
+                       IF WS-COUNT <= 14
+                           MOVE WS-CHAR TO WS-CNPJ-DIGIT(WS-COUNT)
+                       END-IF
+                   WHEN OTHER
+                       MOVE 'Y' TO WS-BAD-CHAR-FOUND
+               END-EVALUATE
+           END-PERFORM.
+           IF WS-BAD-CHAR-FOUND = 'Y'
+               MOVE 'R' TO CNPJ-RETURN
+               MOVE 'INVALID - NON-NUMERIC CHARACTERS' TO CNPJ-STATUS
+               MOVE 2 TO CNPJ-REASON-CODE
+           ELSE
+               IF WS-COUNT NOT = 14
+                   MOVE 'R' TO CNPJ-RETURN
+                   MOVE 'INVALID - INCORRECT LENGTH' TO CNPJ-STATUS
+                   MOVE 1 TO CNPJ-REASON-CODE
+               END-IF
+           END-IF.
+
+       VALIDATE-FIRST-CHECK-DIGIT.
+           MOVE ZERO TO WS-SUM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 12
+               COMPUTE WS-SUM = WS-SUM +
+                   (WS-CNPJ-DIGIT(WS-IDX) * WS-FIRST-WEIGHT(WS-IDX))
+           END-PERFORM.
+           COMPUTE WS-REM = FUNCTION MOD(WS-SUM, 11).
+           IF WS-REM < 2
+               MOVE 0 TO WS-DV
+           ELSE
+               COMPUTE WS-DV = 11 - WS-REM
+           END-IF.
+           IF WS-DV NOT = WS-CNPJ-DIGIT(13)
+               MOVE 'R' TO CNPJ-RETURN
+               MOVE 'INVALID - FIRST CHECK DIGIT MISMATCH'
+                   TO CNPJ-STATUS
+               MOVE 3 TO CNPJ-REASON-CODE
+           END-IF.
+
+       VALIDATE-SECOND-CHECK-DIGIT.
+           MOVE ZERO TO WS-SUM.
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 13
+               COMPUTE WS-SUM = WS-SUM +
+                   (WS-CNPJ-DIGIT(WS-IDX) * WS-SECOND-WEIGHT(WS-IDX))
+           END-PERFORM.
+           COMPUTE WS-REM = FUNCTION MOD(WS-SUM, 11).
+           IF WS-REM < 2
+               MOVE 0 TO WS-DV
+           ELSE
+               COMPUTE WS-DV = 11 - WS-REM
+           END-IF.
+           IF WS-DV NOT = WS-CNPJ-DIGIT(14)
+               MOVE 'R' TO CNPJ-RETURN
+               MOVE 'INVALID - SECOND CHECK DIGIT MISMATCH'
+                   TO CNPJ-STATUS
+               MOVE 4 TO CNPJ-REASON-CODE
+           END-IF.
