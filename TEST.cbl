@@ -2,10 +2,7 @@
        PROGRAM-ID. TEST.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 CPF-INPUT-OUTPUT.
-           05 CPF-RAW PIC X(15).
-           05 CPF-RETURN PIC X.
-           05 CPF-STATUS PIC X(50).
+           COPY CPFIO.
        PROCEDURE DIVISION.
            INITIALIZE CPF-RAW.
            DISPLAY 'FROM TEST!'.
