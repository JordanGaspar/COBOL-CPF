@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFLOG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-JOURNAL-FILE ASSIGN TO "CPFJRNL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JRNL-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CPF-JOURNAL-FILE.
+           COPY CPFJRNL.
+       WORKING-STORAGE SECTION.
+       01 WS-JRNL-FILE-STATUS PIC X(02).
+       01 WS-JRNL-FILE-OPEN PIC X(01) VALUE 'N'.
+       01 WS-CURRENT-DATE PIC X(21).
+       01 WS-ABEND-MESSAGE PIC X(40).
+       01 WS-ABEND-STATUS PIC X(02).
+       LINKAGE SECTION.
+           COPY CPFIO.
+       01 LOG-CALLING-PROGRAM PIC X(08).
+       PROCEDURE DIVISION USING CPF-INPUT-OUTPUT LOG-CALLING-PROGRAM.
+           CALL 'CPF' USING BY REFERENCE CPF-RAW.
+           PERFORM ENSURE-JOURNAL-OPEN.
+           PERFORM WRITE-JOURNAL-RECORD.
+           GOBACK.
+
+       ENSURE-JOURNAL-OPEN.
+           IF WS-JRNL-FILE-OPEN = 'N'
+               OPEN EXTEND CPF-JOURNAL-FILE
+               IF WS-JRNL-FILE-STATUS = '35'
+                   OPEN OUTPUT CPF-JOURNAL-FILE
+                   IF WS-JRNL-FILE-STATUS NOT = '00'
+                       MOVE 'CPF-JOURNAL-FILE OPEN OUTPUT FAILED'
+                           TO WS-ABEND-MESSAGE
+                       MOVE WS-JRNL-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9999-ABEND
+                   END-IF
+               ELSE
+                   IF WS-JRNL-FILE-STATUS NOT = '00'
+                       MOVE 'CPF-JOURNAL-FILE OPEN EXTEND FAILED'
+                           TO WS-ABEND-MESSAGE
+                       MOVE WS-JRNL-FILE-STATUS TO WS-ABEND-STATUS
+                       PERFORM 9999-ABEND
+                   END-IF
+               END-IF
+               MOVE 'Y' TO WS-JRNL-FILE-OPEN
+           END-IF.
+
+       WRITE-JOURNAL-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE TO JRNL-TIMESTAMP.
+           MOVE LOG-CALLING-PROGRAM TO JRNL-CALLING-PROGRAM.
+           MOVE CPF-RAW TO JRNL-CPF-RAW.
+           MOVE CPF-RETURN TO JRNL-CPF-RETURN.
+           MOVE CPF-REASON-CODE TO JRNL-CPF-REASON-CODE.
+           MOVE CPF-STATUS TO JRNL-CPF-STATUS.
+           WRITE CPF-JOURNAL-RECORD.
+           IF WS-JRNL-FILE-STATUS NOT = '00'
+               MOVE 'CPF-JOURNAL-FILE WRITE FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-JRNL-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           GOBACK.
+
+       ENTRY 'CPFLOGCACHED' USING CPF-INPUT-OUTPUT LOG-CALLING-PROGRAM.
+      * USED WHEN THE CALLER ALREADY HAS A RESULT FOR THIS CPF FROM
+      * CPFCACHE AND ONLY WANTS THE AUDIT TRAIL WRITTEN, NOT A FRESH
+      * (AND UNNECESSARY) CALL 'CPF' CHECK-DIGIT RUN.
+           PERFORM ENSURE-JOURNAL-OPEN.
+           PERFORM WRITE-JOURNAL-RECORD.
+           GOBACK.
+
+       ENTRY 'CPFLOGEOJ'.
+           IF WS-JRNL-FILE-OPEN = 'Y'
+               CLOSE CPF-JOURNAL-FILE
+               MOVE 'N' TO WS-JRNL-FILE-OPEN
+           END-IF.
+           GOBACK.
+
+       9999-ABEND.
+      * THE AUDIT JOURNAL IS THE ENTIRE POINT OF REQUEST 003 - A FAILED
+      * OPEN OR WRITE AGAINST IT MUST STOP THE RUN RATHER THAN LET THE
+      * CALLER REPORT SUCCESS WITH NO AUDIT TRAIL.
+           DISPLAY 'CPFLOG ABEND - ' WS-ABEND-MESSAGE
+               ' STATUS ' WS-ABEND-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
