@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFRPT01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CPF-ACCEPT-FILE ASSIGN TO "CPFACC.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACC-FILE-STATUS.
+           SELECT CPF-REJECT-FILE ASSIGN TO "CPFREJ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJ-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CPF-ACCEPT-FILE.
+           COPY CPFOUT REPLACING ==PREFIX-OUTPUT-RECORD==
+               BY ==ACC-OUTPUT-RECORD==
+               ==PREFIX-CPF-RAW== BY ==ACC-CPF-RAW==
+               ==PREFIX-CPF-RETURN== BY ==ACC-CPF-RETURN==
+               ==PREFIX-CPF-REASON-CODE== BY ==ACC-CPF-REASON-CODE==
+               ==PREFIX-CPF-STATUS== BY ==ACC-CPF-STATUS==.
+       FD CPF-REJECT-FILE.
+           COPY CPFOUT REPLACING ==PREFIX-OUTPUT-RECORD==
+               BY ==REJ-OUTPUT-RECORD==
+               ==PREFIX-CPF-RAW== BY ==REJ-CPF-RAW==
+               ==PREFIX-CPF-RETURN== BY ==REJ-CPF-RETURN==
+               ==PREFIX-CPF-REASON-CODE== BY ==REJ-CPF-REASON-CODE==
+               ==PREFIX-CPF-STATUS== BY ==REJ-CPF-STATUS==.
+       WORKING-STORAGE SECTION.
+       01 WS-ACC-FILE-STATUS PIC X(02).
+       01 WS-REJ-FILE-STATUS PIC X(02).
+       01 WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+       01 WS-TOTALS.
+           05 WS-TOTAL-ACCEPTED PIC 9(09) VALUE ZERO.
+           05 WS-TOTAL-REJECTED PIC 9(09) VALUE ZERO.
+           05 WS-TOTAL-PROCESSED PIC 9(09) VALUE ZERO.
+       01 WS-REASON-BREAKDOWN.
+           05 WS-REASON-COUNT PIC 9(09) OCCURS 5 TIMES VALUE ZERO.
+       01 WS-REASON-IDX PIC 9(02).
+       01 WS-REASON-LABELS.
+           05 FILLER PIC X(40) VALUE 'WRONG LENGTH'.
+           05 FILLER PIC X(40) VALUE 'NON-NUMERIC CHARACTERS'.
+           05 FILLER PIC X(40) VALUE 'FIRST CHECK DIGIT MISMATCH'.
+           05 FILLER PIC X(40) VALUE 'SECOND CHECK DIGIT MISMATCH'.
+           05 FILLER PIC X(40)
+               VALUE 'BLACKLISTED REPEATED-DIGIT SEQUENCE'.
+       01 WS-REASON-LABEL-TABLE REDEFINES WS-REASON-LABELS.
+           05 WS-REASON-LABEL PIC X(40) OCCURS 5 TIMES.
+       01 WS-ABEND-MESSAGE PIC X(40).
+       01 WS-ABEND-STATUS PIC X(02).
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-COUNT-ACCEPTED.
+           PERFORM 2000-COUNT-REJECTED.
+           PERFORM 3000-PRINT-REPORT.
+           STOP RUN.
+
+       1000-COUNT-ACCEPTED.
+           OPEN INPUT CPF-ACCEPT-FILE.
+           IF WS-ACC-FILE-STATUS NOT = '00'
+               MOVE 'CPF-ACCEPT-FILE OPEN FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-ACC-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ CPF-ACCEPT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-ACCEPTED
+               END-READ
+           END-PERFORM.
+           CLOSE CPF-ACCEPT-FILE.
+           MOVE 'N' TO WS-EOF-SWITCH.
+
+       2000-COUNT-REJECTED.
+           OPEN INPUT CPF-REJECT-FILE.
+           IF WS-REJ-FILE-STATUS NOT = '00'
+               MOVE 'CPF-REJECT-FILE OPEN FAILED' TO WS-ABEND-MESSAGE
+               MOVE WS-REJ-FILE-STATUS TO WS-ABEND-STATUS
+               PERFORM 9999-ABEND
+           END-IF.
+           PERFORM UNTIL WS-EOF-SWITCH = 'Y'
+               READ CPF-REJECT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-SWITCH
+                   NOT AT END
+                       PERFORM 2100-TALLY-REJECT-REASON
+               END-READ
+           END-PERFORM.
+           CLOSE CPF-REJECT-FILE.
+
+       2100-TALLY-REJECT-REASON.
+           ADD 1 TO WS-TOTAL-REJECTED.
+           MOVE REJ-CPF-REASON-CODE TO WS-REASON-IDX.
+           IF WS-REASON-IDX >= 1 AND WS-REASON-IDX <= 5
+               ADD 1 TO WS-REASON-COUNT(WS-REASON-IDX)
+           END-IF.
+
+       3000-PRINT-REPORT.
+           COMPUTE WS-TOTAL-PROCESSED =
+               WS-TOTAL-ACCEPTED + WS-TOTAL-REJECTED.
+           DISPLAY '========================================'.
+           DISPLAY 'CPFRPT01 - NIGHTLY CPF BATCH RUN SUMMARY'.
+           DISPLAY '========================================'.
+           DISPLAY 'TOTAL RECORDS PROCESSED : ' WS-TOTAL-PROCESSED.
+           DISPLAY 'TOTAL ACCEPTED          : ' WS-TOTAL-ACCEPTED.
+           DISPLAY 'TOTAL REJECTED          : ' WS-TOTAL-REJECTED.
+           DISPLAY '----------------------------------------'.
+           DISPLAY 'REJECTS BY REASON CODE'.
+           PERFORM VARYING WS-REASON-IDX FROM 1 BY 1
+                   UNTIL WS-REASON-IDX > 5
+               DISPLAY '  ' WS-REASON-IDX ' '
+                   WS-REASON-LABEL(WS-REASON-IDX) ' : '
+                   WS-REASON-COUNT(WS-REASON-IDX)
+           END-PERFORM.
+           DISPLAY '========================================'.
+
+       9999-ABEND.
+           DISPLAY 'CPFRPT01 ABEND - ' WS-ABEND-MESSAGE
+               ' STATUS ' WS-ABEND-STATUS.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
